@@ -0,0 +1,26 @@
+//BUDGBAT  JOB  (ACCTG),'BUDGET BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs Calcul_Budget_Lot unattended over a day's queued-up
+//* gains/pertes slips (one GP-RECORD-IN per slip) and posts
+//* each one to BUDGET-LEDGER, month-end substitute for keying
+//* every slip through Calcul_Budget_Complet's screens by hand.
+//*
+//* GPCKPT is an append-only log of checkpoint records (one per
+//* WS-INTERVALLE-CKPT slips, plus a final one at end of run).
+//* DISP=MOD creates it on the very first run and appends to the
+//* same dataset on every run after that (including a resubmit
+//* after an abend), so the same JCL works unchanged every time -
+//* the program reads every GPCKPT record on startup and resumes
+//* from the LAST one written, skipping the slips that already
+//* made it to BUDGET-LEDGER instead of reposting them.
+//*--------------------------------------------------------------
+//BUDGLOT  EXEC PGM=CALCBLOT
+//STEPLIB  DD   DSN=PROD.BUDGET.LOADLIB,DISP=SHR
+//GPIN     DD   DSN=PROD.BUDGET.SLIPS(0),DISP=SHR
+//GPCKPT   DD   DSN=PROD.BUDGET.SLIPS.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=6)
+//BUDLEDG  DD   DSN=PROD.BUDGET.LEDGER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
