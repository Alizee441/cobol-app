@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul_Budget_Cloture.
+
+      *****************************************************
+      * Month-end closing job: archives every BUDGET-LEDGER
+      * record to the year file, purges the ledger for the
+      * new month, and rolls the last posted total forward
+      * as the opening balance Calcul_Budget_Complet reads
+      * on its next run.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+           COPY YEARSEL.
+           COPY OPSOLSEL.
+           SELECT BUDGET-SOLDE
+               ASSIGN TO "data/BUDGSOLDE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOLDE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+           COPY YEARFD.
+           COPY OPSOLFD.
+
+       FD  BUDGET-SOLDE.
+       01  SOLDE-RECORD.
+           05  SOLDE-OUVERTURE      PIC S9(6) SIGN LEADING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-LEDGER-STATUS  PIC XX.
+       77 WS-YEAR-STATUS    PIC XX.
+       77 WS-SOLDE-STATUS   PIC XX.
+       77 WS-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77 WS-NB-ARCHIVES    PIC 9(6) VALUE ZEROS.
+       77 WS-DERNIER-TOTAL  PIC S9(6) SIGN LEADING SEPARATE VALUE ZEROS.
+       77 WS-SOLDE-PRECEDENT PIC S9(6) SIGN LEADING SEPARATE
+           VALUE ZEROS.
+       77 WS-TOTAL-GAINS    PIC S9(7) VALUE ZEROS.
+       77 WS-TOTAL-PERTES   PIC S9(7) VALUE ZEROS.
+       77 WS-OPSOL-STATUS   PIC XX.
+
+       01 WS-OS-TABLE.
+           05 WS-OS-ENTRY OCCURS 50 TIMES.
+               10 WS-OS-OPERATEUR   PIC X(8).
+               10 WS-OS-PROGRAMME   PIC X(8).
+               10 WS-OS-GAINS       PIC 9(7).
+               10 WS-OS-PERTES      PIC 9(7).
+       77 WS-OS-COUNT        PIC 99 VALUE ZEROS.
+       77 WS-OS-IDX          PIC 99.
+
+       PROCEDURE DIVISION.
+       para-principale.
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "AUCUNE DONNEE DE BUDGET A CLOTURER."
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND YEAR-LEDGER.
+           IF WS-YEAR-STATUS = "05" OR WS-YEAR-STATUS = "35"
+               OPEN OUTPUT YEAR-LEDGER
+           END-IF.
+
+           PERFORM para-lire-solde-operateurs.
+
+           PERFORM para-lire-ledger.
+           PERFORM UNTIL WS-EOF
+               PERFORM para-archiver-entree
+               PERFORM para-lire-ledger
+           END-PERFORM.
+
+           CLOSE BUDGET-LEDGER.
+           CLOSE YEAR-LEDGER.
+
+           PERFORM para-purger-ledger.
+           PERFORM para-lire-solde-precedent.
+           PERFORM para-ecrire-solde.
+           PERFORM para-ecrire-solde-operateurs.
+
+           DISPLAY "CLOTURE TERMINEE - ENREGISTREMENTS ARCHIVES : "
+               WS-NB-ARCHIVES.
+           DISPLAY "SOLDE REPORTE AU MOIS SUIVANT : " WS-DERNIER-TOTAL.
+
+           GOBACK.
+
+       para-lire-ledger.
+           READ BUDGET-LEDGER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       para-archiver-entree.
+           MOVE LEDGER-DATE       TO YEAR-DATE.
+           MOVE LEDGER-TIME       TO YEAR-TIME.
+           MOVE LEDGER-CURRENCY   TO YEAR-CURRENCY.
+           MOVE LEDGER-GAINS      TO YEAR-GAINS.
+           MOVE LEDGER-PERTES     TO YEAR-PERTES.
+           MOVE LEDGER-TOTAL      TO YEAR-TOTAL.
+           MOVE LEDGER-OPERATEUR  TO YEAR-OPERATEUR.
+           MOVE LEDGER-PROGRAMME  TO YEAR-PROGRAMME.
+           MOVE LEDGER-CATEGORIE  TO YEAR-CATEGORIE.
+           MOVE LEDGER-RAISON     TO YEAR-RAISON.
+
+           WRITE YEAR-RECORD.
+
+      * CALCBUD entries are excluded here: Calcul_Budget_Complet
+      * rewrites BUDGSOLDE.DAT after every run with its own
+      * cumulative running total (opening balance + that run's
+      * gains - pertes), so WS-SOLDE-PRECEDENT already reflects
+      * every CALCBUD gain/loss for the month - summing them again
+      * would double-count them. CALCBLOT entries are not folded
+      * into BUDGSOLDE.DAT anywhere else, so they still have to be
+      * picked up here.
+           IF LEDGER-PROGRAMME NOT = 'CALCBUD'
+               ADD LEDGER-GAINS  TO WS-TOTAL-GAINS
+               ADD LEDGER-PERTES TO WS-TOTAL-PERTES
+           END-IF.
+           ADD 1 TO WS-NB-ARCHIVES.
+
+           PERFORM para-accumuler-solde-operateur.
+
+       para-purger-ledger.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN I-O BUDGET-LEDGER.
+           PERFORM UNTIL WS-EOF
+               READ BUDGET-LEDGER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END DELETE BUDGET-LEDGER RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE BUDGET-LEDGER.
+
+       para-lire-solde-operateurs.
+           MOVE ZEROS TO WS-OS-COUNT.
+           OPEN INPUT OPER-SOLDE-FILE.
+           IF WS-OPSOL-STATUS = "00"
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF
+                   READ OPER-SOLDE-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           ADD 1 TO WS-OS-COUNT
+                           MOVE OPSOL-OPERATEUR TO
+                               WS-OS-OPERATEUR(WS-OS-COUNT)
+                           MOVE OPSOL-PROGRAMME TO
+                               WS-OS-PROGRAMME(WS-OS-COUNT)
+                           MOVE OPSOL-GAINS TO
+                               WS-OS-GAINS(WS-OS-COUNT)
+                           MOVE OPSOL-PERTES TO
+                               WS-OS-PERTES(WS-OS-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE OPER-SOLDE-FILE
+           END-IF.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       para-accumuler-solde-operateur.
+           MOVE 1 TO WS-OS-IDX.
+           PERFORM UNTIL WS-OS-IDX > WS-OS-COUNT
+               IF WS-OS-OPERATEUR(WS-OS-IDX) = LEDGER-OPERATEUR
+                       AND WS-OS-PROGRAMME(WS-OS-IDX) = LEDGER-PROGRAMME
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-OS-IDX
+           END-PERFORM.
+
+           IF WS-OS-IDX > WS-OS-COUNT AND WS-OS-COUNT < 50
+               ADD 1 TO WS-OS-COUNT
+               MOVE WS-OS-COUNT TO WS-OS-IDX
+               MOVE ZEROS   TO WS-OS-GAINS(WS-OS-IDX)
+               MOVE ZEROS   TO WS-OS-PERTES(WS-OS-IDX)
+               MOVE LEDGER-OPERATEUR TO WS-OS-OPERATEUR(WS-OS-IDX)
+               MOVE LEDGER-PROGRAMME TO WS-OS-PROGRAMME(WS-OS-IDX)
+           END-IF.
+
+           IF WS-OS-IDX <= WS-OS-COUNT
+               ADD LEDGER-GAINS  TO WS-OS-GAINS(WS-OS-IDX)
+               ADD LEDGER-PERTES TO WS-OS-PERTES(WS-OS-IDX)
+           END-IF.
+
+       para-ecrire-solde-operateurs.
+           OPEN OUTPUT OPER-SOLDE-FILE.
+           PERFORM VARYING WS-OS-IDX FROM 1 BY 1
+                       UNTIL WS-OS-IDX > WS-OS-COUNT
+               MOVE WS-OS-OPERATEUR(WS-OS-IDX) TO OPSOL-OPERATEUR
+               MOVE WS-OS-PROGRAMME(WS-OS-IDX) TO OPSOL-PROGRAMME
+               MOVE WS-OS-GAINS(WS-OS-IDX)     TO OPSOL-GAINS
+               MOVE WS-OS-PERTES(WS-OS-IDX)    TO OPSOL-PERTES
+               WRITE OPSOL-RECORD
+           END-PERFORM.
+           CLOSE OPER-SOLDE-FILE.
+
+       para-lire-solde-precedent.
+           OPEN INPUT BUDGET-SOLDE.
+           IF WS-SOLDE-STATUS = "00"
+               READ BUDGET-SOLDE
+                   NOT AT END MOVE SOLDE-OUVERTURE TO WS-SOLDE-PRECEDENT
+               END-READ
+               CLOSE BUDGET-SOLDE
+           END-IF.
+
+       para-ecrire-solde.
+           COMPUTE WS-DERNIER-TOTAL =
+                   WS-SOLDE-PRECEDENT + WS-TOTAL-GAINS - WS-TOTAL-PERTES
+               ON SIZE ERROR
+                   DISPLAY "ERREUR : SOLDE REPORTE HORS LIMITES."
+           END-COMPUTE.
+
+           OPEN OUTPUT BUDGET-SOLDE.
+           MOVE WS-DERNIER-TOTAL TO SOLDE-OUVERTURE.
+           WRITE SOLDE-RECORD.
+           CLOSE BUDGET-SOLDE.
