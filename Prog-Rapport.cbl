@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul_Budget_Rapport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-LEDGER-STATUS  PIC XX.
+       77 WS-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77 WS-FIRST-RECORD   PIC X VALUE 'Y'.
+           88 WS-IS-FIRST   VALUE 'Y'.
+       77 WS-LINE-COUNT     PIC 9(2) VALUE ZEROS.
+       77 WS-PAGE-NO        PIC 9(4) VALUE ZEROS.
+       77 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+
+       77 WS-CUR-DATE       PIC 9(8).
+       77 WS-DAY-GAINS      PIC 9(7) VALUE ZEROS.
+       77 WS-DAY-PERTES     PIC 9(7) VALUE ZEROS.
+       77 WS-DAY-TOTAL      PIC S9(7) VALUE ZEROS.
+
+       77 WS-GRAND-GAINS    PIC 9(9) VALUE ZEROS.
+       77 WS-GRAND-PERTES   PIC 9(9) VALUE ZEROS.
+       77 WS-GRAND-TOTAL    PIC S9(9) VALUE ZEROS.
+
+       01 WS-HEADER-LINE.
+           05 FILLER            PIC X(10) VALUE 'DATE'.
+           05 FILLER            PIC X(12) VALUE 'GAINS'.
+           05 FILLER            PIC X(12) VALUE 'PERTES'.
+           05 FILLER            PIC X(12) VALUE 'TOTAL'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-DATE          PIC 9(8).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WS-D-GAINS         PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 WS-D-PERTES        PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 WS-D-TOTAL         PIC -ZZZ,ZZ9.
+
+       01 WS-GRAND-LINE.
+           05 FILLER             PIC X(20) VALUE 'GRAND TOTALS'.
+           05 WS-G-GAINS         PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 WS-G-PERTES        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 WS-G-TOTAL         PIC -ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       para-principale.
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "AUCUNE DONNEE DE BUDGET A RAPPORTER."
+               GOBACK
+           END-IF.
+
+           PERFORM para-imprimer-entete.
+           PERFORM para-lire-ledger.
+
+           PERFORM UNTIL WS-EOF
+               IF WS-IS-FIRST
+                   MOVE LEDGER-DATE TO WS-CUR-DATE
+                   MOVE 'N' TO WS-FIRST-RECORD
+               END-IF
+
+               IF LEDGER-DATE NOT = WS-CUR-DATE
+                   PERFORM para-imprimer-jour
+                   MOVE LEDGER-DATE TO WS-CUR-DATE
+                   MOVE ZEROS TO WS-DAY-GAINS WS-DAY-PERTES WS-DAY-TOTAL
+               END-IF
+
+               ADD LEDGER-GAINS  TO WS-DAY-GAINS
+               ADD LEDGER-PERTES TO WS-DAY-PERTES
+               ADD LEDGER-GAINS  TO WS-GRAND-GAINS
+               ADD LEDGER-PERTES TO WS-GRAND-PERTES
+
+               PERFORM para-lire-ledger
+           END-PERFORM.
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM para-imprimer-jour
+           END-IF.
+
+           PERFORM para-imprimer-grand-total.
+
+           CLOSE BUDGET-LEDGER.
+           GOBACK.
+
+       para-lire-ledger.
+           READ BUDGET-LEDGER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       para-imprimer-entete.
+           IF WS-LINE-COUNT > 0
+               DISPLAY SPACES
+           END-IF.
+           ADD 1 TO WS-PAGE-NO.
+           DISPLAY "RAPPORT MENSUEL DU BUDGET - PAGE " WS-PAGE-NO.
+           DISPLAY WS-HEADER-LINE.
+           MOVE 2 TO WS-LINE-COUNT.
+
+       para-imprimer-jour.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM para-imprimer-entete
+           END-IF.
+           COMPUTE WS-DAY-TOTAL = WS-DAY-GAINS - WS-DAY-PERTES.
+           MOVE WS-CUR-DATE   TO WS-D-DATE.
+           MOVE WS-DAY-GAINS  TO WS-D-GAINS.
+           MOVE WS-DAY-PERTES TO WS-D-PERTES.
+           MOVE WS-DAY-TOTAL  TO WS-D-TOTAL.
+           DISPLAY WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       para-imprimer-grand-total.
+           DISPLAY SPACES.
+           COMPUTE WS-GRAND-TOTAL = WS-GRAND-GAINS - WS-GRAND-PERTES.
+           MOVE WS-GRAND-GAINS  TO WS-G-GAINS.
+           MOVE WS-GRAND-PERTES TO WS-G-PERTES.
+           MOVE WS-GRAND-TOTAL  TO WS-G-TOTAL.
+           DISPLAY WS-GRAND-LINE.
