@@ -1,61 +1,417 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Mon_Budget_Pertes.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+           COPY PARMSEL.
+           COPY OPSOLSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+           COPY PARMFD.
+           COPY OPSOLFD.
+
        WORKING-STORAGE SECTION.
+           COPY RATETAB.
+
        77 gains PIC 9(5).
        77 pertes PIC 9(5).
        77 total PIC 9(6).
+       77 categorie PIC X(4).
+       77 devise PIC X(3) VALUE 'EUR'.
+       77 WS-PERTES-EUR PIC 9(7) VALUE ZEROS.
+       77 WS-PROGRAMME PIC X(8) VALUE 'PERTES'.
+       77 WS-OPERATEUR PIC X(8) VALUE SPACES.
+       77 WS-PIN PIC X(4) VALUE SPACES.
+       77 WS-AUTORISE PIC X VALUE 'N'.
+           88 WS-CONNECTE VALUE 'Y'.
+       77 WS-PARM-STATUS PIC XX.
+       77 WS-LIMITE-JOUR PIC 9(5) VALUE 99999.
+       77 WS-RAISON PIC X(6) VALUE SPACES.
+           88 WS-RAISON-VALIDE VALUE 'EMRG  ' 'TRAVEL'
+               'MEDIC ' 'AUTRE '.
+       77 WS-LEDGER-STATUS PIC XX.
+       77 WS-TODAY PIC 9(8).
+       77 WS-TIME PIC 9(6).
+       77 WS-SOLDE PIC S9(7) VALUE ZEROS.
+       77 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       77 WS-OPSOL-STATUS PIC XX.
 
        SCREEN SECTION.
        1 plg-titre.
            2 BLANK SCREEN.
            2 LINE 2 COL 15 VALUE 'Mon Budget :'.
 
+       1 plg-operateur.
+           2 LINE 3 COL 3 VALUE 'Identifiant operateur ?'.
+           2 PIC X(8) TO WS-OPERATEUR REQUIRED.
+           2 LINE 3 COL 40 VALUE 'PIN ?'.
+           2 PIC X(4) TO WS-PIN REQUIRED.
+
+       1 plg-login-refuse.
+           2 LINE 3 COL 46 VALUE 'IDENTIFIANT OU PIN INCORRECT'.
+
        1 plg-pertes.
-           2 LINE 4 COL 3 VALUE 'Quel est le montant de votre dépense ?'.
+           2 LINE 4 COL 3 VALUE 'Quel est le montant de la dépense ?'.
            2 PIC 9(5) TO pertes REQUIRED.
+           2 LINE 5 COL 3 VALUE 'Categorie (SAL/RENT/FOOD/MISC) ?'.
+           2 PIC X(4) TO categorie REQUIRED.
+           2 LINE 6 COL 3 VALUE 'Devise (EUR/USD) ?'.
+           2 PIC X(3) TO devise REQUIRED.
+
+       1 plg-raison.
+           2 LINE 7 COL 3 VALUE 'Depense hors limite - code motif ?'.
+           2 LINE 7 COL 40 VALUE '(EMRG/TRAVEL/MEDIC/AUTRE)'.
+           2 LINE 7 COL 67 PIC X(6) TO WS-RAISON REQUIRED.
+
+       1 plg-raison-invalide.
+           2 LINE 8 COL 3 VALUE 'CODE MOTIF INCONNU - RESSAISIR.'.
 
        1 plg-resultat.
-           2 LINE 6 COL 8 VALUE 'Vous avez dépensé :'.
-           2 LINE 6 COL 30 PIC 9(5) FROM pertes.
+           2 LINE 8 COL 8 VALUE 'Vous avez dépensé :'.
+           2 LINE 8 COL 30 PIC 9(5) FROM pertes.
+           2 LINE 8 COL 38 PIC X(3) FROM devise.
+           2 LINE 8 COL 43 VALUE 'CAT :'.
+           2 LINE 8 COL 49 PIC X(4) FROM categorie.
+
+       1 plg-solde.
+           2 LINE 10 COL 8 VALUE 'Solde cumule pertes operateur :'.
+           2 LINE 10 COL 41 PIC -9(6) FROM WS-SOLDE.
 
        PROCEDURE DIVISION.
            DISPLAY plg-titre.
-           DISPLAY plg-pertes.
-           ACCEPT plg-pertes.
+
+           PERFORM UNTIL WS-CONNECTE
+               DISPLAY plg-operateur
+               ACCEPT plg-operateur
+               CALL 'Verifier_Login' USING WS-OPERATEUR WS-PIN
+                   WS-AUTORISE
+               IF NOT WS-CONNECTE
+                   DISPLAY plg-login-refuse
+               END-IF
+           END-PERFORM.
+
+           PERFORM para-lire-parametres.
+
+           MOVE ZEROS TO pertes.
+           PERFORM UNTIL pertes > ZERO
+               DISPLAY plg-pertes
+               ACCEPT plg-pertes
+           END-PERFORM.
+
+           PERFORM para-convertir-devise.
+
+           MOVE SPACES TO WS-RAISON.
+           IF WS-PERTES-EUR > WS-LIMITE-JOUR
+               PERFORM UNTIL WS-RAISON-VALIDE
+                   DISPLAY plg-raison
+                   ACCEPT plg-raison
+                   IF NOT WS-RAISON-VALIDE
+                       DISPLAY plg-raison-invalide
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           CALL 'Journal_Audit' USING WS-PROGRAMME WS-OPERATEUR pertes.
+
+           PERFORM para-ecrire-ledger.
            DISPLAY plg-resultat.
 
+           PERFORM para-calculer-solde.
+           DISPLAY plg-solde.
+
        STOP RUN.
 
+       para-lire-parametres.
+           OPEN INPUT BUDGET-PARM.
+           IF WS-PARM-STATUS = "00"
+               READ BUDGET-PARM
+                   NOT AT END MOVE PARM-LIMITE-JOUR TO WS-LIMITE-JOUR
+               END-READ
+               CLOSE BUDGET-PARM
+           END-IF.
+
+       para-convertir-devise.
+           MOVE 1 TO WS-RATE-IDX.
+           PERFORM UNTIL WS-RATE-IDX > 2
+                       OR WS-RATE-CCY(WS-RATE-IDX) = devise
+               ADD 1 TO WS-RATE-IDX
+           END-PERFORM.
+           IF WS-RATE-IDX > 2
+               MOVE pertes TO WS-PERTES-EUR
+           ELSE
+               COMPUTE WS-PERTES-EUR ROUNDED =
+                   pertes * WS-RATE-VALUE(WS-RATE-IDX)
+           END-IF.
+
+       para-ecrire-ledger.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME.
+
+           OPEN I-O BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS = "35"
+               CLOSE BUDGET-LEDGER
+               OPEN OUTPUT BUDGET-LEDGER
+               CLOSE BUDGET-LEDGER
+               OPEN I-O BUDGET-LEDGER
+           END-IF.
+
+           MOVE WS-TODAY TO LEDGER-DATE.
+           MOVE WS-TIME TO LEDGER-TIME.
+           MOVE 'EUR' TO LEDGER-CURRENCY.
+           MOVE ZEROS TO LEDGER-GAINS.
+           MOVE WS-PERTES-EUR TO LEDGER-PERTES.
+           COMPUTE LEDGER-TOTAL = ZERO - WS-PERTES-EUR.
+           MOVE WS-OPERATEUR TO LEDGER-OPERATEUR.
+           MOVE WS-PROGRAMME TO LEDGER-PROGRAMME.
+           MOVE categorie TO LEDGER-CATEGORIE.
+           MOVE WS-RAISON TO LEDGER-RAISON.
+
+      * LEDGER-KEY is DATE+TIME to the second; two postings in
+      * the same second collide on the key and WRITE fails with
+      * status 22 instead of silently overwriting. Bump the time
+      * and retry rather than lose the entry.
+           PERFORM UNTIL WS-LEDGER-STATUS NOT = "22"
+               WRITE LEDGER-RECORD
+                   INVALID KEY ADD 1 TO LEDGER-TIME
+               END-WRITE
+           END-PERFORM.
+
+           CLOSE BUDGET-LEDGER.
+
+       para-calculer-solde.
+           MOVE ZEROS TO WS-SOLDE.
+           PERFORM para-lire-solde-reporte.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ BUDGET-LEDGER NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF LEDGER-OPERATEUR = WS-OPERATEUR
+                               AND LEDGER-PROGRAMME = WS-PROGRAMME
+                               ADD LEDGER-PERTES TO WS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-LEDGER
+           END-IF.
 
+      * Month-end closing (Calcul_Budget_Cloture) purges
+      * BUDGET-LEDGER after archiving it, so this operator's
+      * running balance would reset to zero after every close
+      * without folding in the carried total it rolls forward.
+       para-lire-solde-reporte.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT OPER-SOLDE-FILE.
+           IF WS-OPSOL-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ OPER-SOLDE-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF OPSOL-OPERATEUR = WS-OPERATEUR
+                               AND OPSOL-PROGRAMME = WS-PROGRAMME
+                               ADD OPSOL-PERTES TO WS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPER-SOLDE-FILE
+           END-IF.
 
-      
-      .       IDENTIFICATION DIVISION.
+       END PROGRAM Mon_Budget_Pertes.
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Mon_Budget_Gains.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+           COPY OPSOLSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+           COPY OPSOLFD.
+
        WORKING-STORAGE SECTION.
+           COPY RATETAB.
+
        77 gains PIC 9(5).
        77 total PIC 9(6).
+       77 categorie PIC X(4).
+       77 devise PIC X(3) VALUE 'EUR'.
+       77 WS-GAINS-EUR PIC 9(7) VALUE ZEROS.
+       77 WS-PROGRAMME PIC X(8) VALUE 'GAINS'.
+       77 WS-OPERATEUR PIC X(8) VALUE SPACES.
+       77 WS-PIN PIC X(4) VALUE SPACES.
+       77 WS-AUTORISE PIC X VALUE 'N'.
+           88 WS-CONNECTE VALUE 'Y'.
+       77 WS-LEDGER-STATUS PIC XX.
+       77 WS-TODAY PIC 9(8).
+       77 WS-TIME PIC 9(6).
+       77 WS-SOLDE PIC S9(7) VALUE ZEROS.
+       77 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       77 WS-OPSOL-STATUS PIC XX.
 
        SCREEN SECTION.
        1 plg-titre.
            2 BLANK SCREEN.
            2 LINE 2 COL 15 VALUE 'Mon Budget :'.
 
+       1 plg-operateur.
+           2 LINE 3 COL 3 VALUE 'Identifiant operateur ?'.
+           2 PIC X(8) TO WS-OPERATEUR REQUIRED.
+           2 LINE 3 COL 40 VALUE 'PIN ?'.
+           2 PIC X(4) TO WS-PIN REQUIRED.
+
+       1 plg-login-refuse.
+           2 LINE 3 COL 46 VALUE 'IDENTIFIANT OU PIN INCORRECT'.
+
        1 plg-gains.
            2 LINE 4 COL 3 VALUE 'Quel est le montant de vos gains ?'.
            2 PIC 9(5) TO gains REQUIRED.
+           2 LINE 5 COL 3 VALUE 'Categorie (SAL/RENT/FOOD/MISC) ?'.
+           2 PIC X(4) TO categorie REQUIRED.
+           2 LINE 6 COL 3 VALUE 'Devise (EUR/USD) ?'.
+           2 PIC X(3) TO devise REQUIRED.
 
        1 plg-resultat.
-           2 LINE 6 COL 8 VALUE 'Vous avez gagné :'.
-           2 LINE 6 COL 30 PIC 9(5) FROM gains.
+           2 LINE 8 COL 8 VALUE 'Vous avez gagné :'.
+           2 LINE 8 COL 30 PIC 9(5) FROM gains.
+           2 LINE 8 COL 38 PIC X(3) FROM devise.
+           2 LINE 8 COL 43 VALUE 'CAT :'.
+           2 LINE 8 COL 49 PIC X(4) FROM categorie.
+
+       1 plg-solde.
+           2 LINE 10 COL 8 VALUE 'Solde cumule gains operateur :'.
+           2 LINE 10 COL 40 PIC -9(6) FROM WS-SOLDE.
 
        PROCEDURE DIVISION.
            DISPLAY plg-titre.
-           DISPLAY plg-gains.
-           ACCEPT plg-gains.
+
+           PERFORM UNTIL WS-CONNECTE
+               DISPLAY plg-operateur
+               ACCEPT plg-operateur
+               CALL 'Verifier_Login' USING WS-OPERATEUR WS-PIN
+                   WS-AUTORISE
+               IF NOT WS-CONNECTE
+                   DISPLAY plg-login-refuse
+               END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO gains.
+           PERFORM UNTIL gains > ZERO
+               DISPLAY plg-gains
+               ACCEPT plg-gains
+           END-PERFORM.
+
+           PERFORM para-convertir-devise.
+
+           CALL 'Journal_Audit' USING WS-PROGRAMME WS-OPERATEUR gains.
+
+           PERFORM para-ecrire-ledger.
            DISPLAY plg-resultat.
 
+           PERFORM para-calculer-solde.
+           DISPLAY plg-solde.
+
        STOP RUN.
+
+       para-convertir-devise.
+           MOVE 1 TO WS-RATE-IDX.
+           PERFORM UNTIL WS-RATE-IDX > 2
+                       OR WS-RATE-CCY(WS-RATE-IDX) = devise
+               ADD 1 TO WS-RATE-IDX
+           END-PERFORM.
+           IF WS-RATE-IDX > 2
+               MOVE gains TO WS-GAINS-EUR
+           ELSE
+               COMPUTE WS-GAINS-EUR ROUNDED =
+                   gains * WS-RATE-VALUE(WS-RATE-IDX)
+           END-IF.
+
+       para-ecrire-ledger.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME.
+
+           OPEN I-O BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS = "35"
+               CLOSE BUDGET-LEDGER
+               OPEN OUTPUT BUDGET-LEDGER
+               CLOSE BUDGET-LEDGER
+               OPEN I-O BUDGET-LEDGER
+           END-IF.
+
+           MOVE WS-TODAY TO LEDGER-DATE.
+           MOVE WS-TIME TO LEDGER-TIME.
+           MOVE 'EUR' TO LEDGER-CURRENCY.
+           MOVE WS-GAINS-EUR TO LEDGER-GAINS.
+           MOVE ZEROS TO LEDGER-PERTES.
+           MOVE WS-GAINS-EUR TO LEDGER-TOTAL.
+           MOVE WS-OPERATEUR TO LEDGER-OPERATEUR.
+           MOVE WS-PROGRAMME TO LEDGER-PROGRAMME.
+           MOVE categorie TO LEDGER-CATEGORIE.
+           MOVE SPACES TO LEDGER-RAISON.
+
+      * LEDGER-KEY is DATE+TIME to the second; two postings in
+      * the same second collide on the key and WRITE fails with
+      * status 22 instead of silently overwriting. Bump the time
+      * and retry rather than lose the entry.
+           PERFORM UNTIL WS-LEDGER-STATUS NOT = "22"
+               WRITE LEDGER-RECORD
+                   INVALID KEY ADD 1 TO LEDGER-TIME
+               END-WRITE
+           END-PERFORM.
+
+           CLOSE BUDGET-LEDGER.
+
+       para-calculer-solde.
+           MOVE ZEROS TO WS-SOLDE.
+           PERFORM para-lire-solde-reporte.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ BUDGET-LEDGER NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF LEDGER-OPERATEUR = WS-OPERATEUR
+                               AND LEDGER-PROGRAMME = WS-PROGRAMME
+                               ADD LEDGER-GAINS TO WS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-LEDGER
+           END-IF.
+
+      * Month-end closing (Calcul_Budget_Cloture) purges
+      * BUDGET-LEDGER after archiving it, so this operator's
+      * running balance would reset to zero after every close
+      * without folding in the carried total it rolls forward.
+       para-lire-solde-reporte.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT OPER-SOLDE-FILE.
+           IF WS-OPSOL-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ OPER-SOLDE-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF OPSOL-OPERATEUR = WS-OPERATEUR
+                               AND OPSOL-PROGRAMME = WS-PROGRAMME
+                               ADD OPSOL-GAINS TO WS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPER-SOLDE-FILE
+           END-IF.
+
+       END PROGRAM Mon_Budget_Gains.
