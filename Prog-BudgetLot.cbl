@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul_Budget_Lot.
+
+      *****************************************************
+      * Batch entry point for Calcul_Budget_Complet: reads a
+      * day's worth of gains/pertes slips from GAINS-PERTES-IN
+      * and posts each one to BUDGET-LEDGER unattended, using
+      * the same COMPUTE total = gains - pertes logic as the
+      * interactive program. Driven by jcl/BUDGBAT.jcl.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GPINSEL.
+           COPY LEDGSEL.
+           COPY PARMSEL.
+           SELECT BUDGET-CHECKPOINT
+               ASSIGN TO "GPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY GPINFD.
+           COPY LEDGFD.
+           COPY PARMFD.
+
+       FD  BUDGET-CHECKPOINT.
+       01  CKPT-RECORD.
+           05  CKPT-DERNIER-ENR     PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 WS-GPIN-STATUS    PIC XX.
+       77 WS-LEDGER-STATUS  PIC XX.
+       77 WS-CKPT-STATUS    PIC XX.
+       77 WS-PARM-STATUS    PIC XX.
+       77 WS-LIMITE-JOUR    PIC 9(5) VALUE 99999.
+       77 WS-RECORDS-DEPASSES PIC 9(6) VALUE ZEROS.
+       77 WS-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77 WS-CKPT-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-CKPT-EOF   VALUE 'Y'.
+       77 WS-TODAY          PIC 9(8).
+       77 WS-TIME           PIC 9(6).
+       77 WS-TOTAL          PIC S9(6) SIGN LEADING SEPARATE.
+       77 WS-DEPASSEMENT    PIC X VALUE 'N'.
+           88 WS-TOTAL-DEPASSE VALUE 'Y'.
+       77 WS-RECORDS-LUS    PIC 9(6) VALUE ZEROS.
+       77 WS-RECORDS-POSTES PIC 9(6) VALUE ZEROS.
+       77 WS-DERNIER-CKPT   PIC 9(6) VALUE ZEROS.
+       77 WS-INTERVALLE-CKPT PIC 9(4) VALUE 10.
+
+       PROCEDURE DIVISION.
+       para-principale.
+           OPEN INPUT GAINS-PERTES-IN.
+           IF WS-GPIN-STATUS NOT = "00"
+               DISPLAY "IMPOSSIBLE D'OUVRIR GAINS-PERTES-IN, STATUT="
+                   WS-GPIN-STATUS
+               GOBACK
+           END-IF.
+
+           OPEN I-O BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS = "35"
+               CLOSE BUDGET-LEDGER
+               OPEN OUTPUT BUDGET-LEDGER
+               CLOSE BUDGET-LEDGER
+               OPEN I-O BUDGET-LEDGER
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           PERFORM para-lire-parametres.
+           PERFORM para-reprendre-checkpoint.
+
+           PERFORM para-lire-slip.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-RECORDS-LUS
+               PERFORM para-traiter-slip
+
+               IF FUNCTION MOD(WS-RECORDS-LUS, WS-INTERVALLE-CKPT) = 0
+                   PERFORM para-ecrire-checkpoint
+               END-IF
+
+               PERFORM para-lire-slip
+           END-PERFORM.
+
+           PERFORM para-ecrire-checkpoint.
+
+           DISPLAY "LOT TERMINE - LUS=" WS-RECORDS-LUS
+               " POSTES=" WS-RECORDS-POSTES
+               " DEPASSEMENTS-LIMITE=" WS-RECORDS-DEPASSES.
+
+           CLOSE GAINS-PERTES-IN.
+           CLOSE BUDGET-LEDGER.
+           GOBACK.
+
+       para-lire-parametres.
+           OPEN INPUT BUDGET-PARM.
+           IF WS-PARM-STATUS = "00"
+               READ BUDGET-PARM
+                   NOT AT END MOVE PARM-LIMITE-JOUR TO WS-LIMITE-JOUR
+               END-READ
+               CLOSE BUDGET-PARM
+           END-IF.
+
+       para-reprendre-checkpoint.
+           MOVE ZEROS TO WS-DERNIER-CKPT.
+           OPEN INPUT BUDGET-CHECKPOINT.
+           IF WS-CKPT-STATUS = "00"
+               MOVE 'N' TO WS-CKPT-EOF-SWITCH
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ BUDGET-CHECKPOINT
+                       AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+                       NOT AT END
+                           MOVE CKPT-DERNIER-ENR TO WS-DERNIER-CKPT
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-CHECKPOINT
+           END-IF.
+
+           IF WS-DERNIER-CKPT > ZERO
+               DISPLAY "REPRISE APRES L'ENREGISTREMENT "
+                   WS-DERNIER-CKPT
+               PERFORM WS-DERNIER-CKPT TIMES
+                   PERFORM para-lire-slip
+                   IF NOT WS-EOF
+                       ADD 1 TO WS-RECORDS-LUS
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       para-ecrire-checkpoint.
+           OPEN EXTEND BUDGET-CHECKPOINT.
+           IF WS-CKPT-STATUS = "05" OR WS-CKPT-STATUS = "35"
+               OPEN OUTPUT BUDGET-CHECKPOINT
+           END-IF.
+           MOVE WS-RECORDS-LUS TO CKPT-DERNIER-ENR.
+           WRITE CKPT-RECORD.
+           CLOSE BUDGET-CHECKPOINT.
+
+       para-lire-slip.
+           READ GAINS-PERTES-IN
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       para-traiter-slip.
+           MOVE 'N' TO WS-DEPASSEMENT.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME.
+
+           COMPUTE WS-TOTAL = GP-GAINS - GP-PERTES
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-DEPASSEMENT
+           END-COMPUTE.
+
+           IF WS-TOTAL-DEPASSE
+               DISPLAY "ENREGISTREMENT " WS-RECORDS-LUS
+                   " IGNORE - TOTAL HORS LIMITES"
+           ELSE
+               MOVE WS-TODAY   TO LEDGER-DATE
+               MOVE WS-TIME    TO LEDGER-TIME
+               MOVE 'EUR'      TO LEDGER-CURRENCY
+               MOVE GP-GAINS   TO LEDGER-GAINS
+               MOVE GP-PERTES  TO LEDGER-PERTES
+               MOVE WS-TOTAL   TO LEDGER-TOTAL
+               MOVE 'LOT'      TO LEDGER-OPERATEUR
+               MOVE 'CALCBLOT' TO LEDGER-PROGRAMME
+               MOVE SPACES     TO LEDGER-CATEGORIE
+
+               IF GP-PERTES > WS-LIMITE-JOUR
+                   MOVE 'BATCH '  TO LEDGER-RAISON
+                   ADD 1 TO WS-RECORDS-DEPASSES
+                   DISPLAY "ENREGISTREMENT " WS-RECORDS-LUS
+                       " DEPASSE LA LIMITE JOUR - MOTIF=BATCH"
+               ELSE
+                   MOVE SPACES TO LEDGER-RAISON
+               END-IF
+
+      * LEDGER-KEY is DATE+TIME to the second, and a batch run
+      * can post dozens of slips inside the same second; bump
+      * the time and retry on collision (status 22) instead of
+      * silently dropping the record.
+               PERFORM UNTIL WS-LEDGER-STATUS NOT = "22"
+                   WRITE LEDGER-RECORD
+                       INVALID KEY ADD 1 TO LEDGER-TIME
+                   END-WRITE
+               END-PERFORM
+               ADD 1 TO WS-RECORDS-POSTES
+           END-IF.
