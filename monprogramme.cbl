@@ -1,23 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. myprog.
 
+      *****************************************************
+      * Shared savings-rate calculator: taux d'epargne =
+      * (gains - pertes) / gains * 100. CALLed by
+      * Calcul_Budget_Complet after it computes its total,
+      * so operators see what fraction of income was saved.
+      *****************************************************
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 a PIC 9.
-       77 b PIC 9.
+       77 WS-ECART PIC S9(7) VALUE ZEROS.
 
-       SCREEN SECTION.
-       01 pla-titre.
-           05 LINE 8 COL 8 VALUE 'Entrer la valeur de a : '.
-           05 PIC 9(1) TO a REQUIRED.
-           05 LINE 10 COL 8 VALUE 'Entrer la valeur de b : '.
-           05 PIC 9(1) TO b REQUIRED.
+       LINKAGE SECTION.
+       01 LK-GAINS   PIC 9(7).
+       01 LK-PERTES  PIC 9(7).
+       01 LK-TAUX    PIC S999V99.
 
-       PROCEDURE DIVISION.
-           DISPLAY pla-titre.
-           ACCEPT pla-titre.
+       PROCEDURE DIVISION USING LK-GAINS LK-PERTES LK-TAUX.
+       para-principale.
+           IF LK-GAINS = ZEROS
+               MOVE ZEROS TO LK-TAUX
+           ELSE
+               COMPUTE WS-ECART = LK-GAINS - LK-PERTES
+               COMPUTE LK-TAUX ROUNDED = WS-ECART / LK-GAINS * 100
+                   ON SIZE ERROR
+                       IF WS-ECART < 0
+                           MOVE -999.99 TO LK-TAUX
+                       ELSE
+                           MOVE 999.99 TO LK-TAUX
+                       END-IF
+               END-COMPUTE
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
