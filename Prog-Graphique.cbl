@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul_Budget_Graphique.
+
+      *****************************************************
+      * ASCII trend chart: one bar of '*' for gains and one
+      * for pertes per day, read from BUDGET-LEDGER.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-LEDGER-STATUS  PIC XX.
+       77 WS-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77 WS-FIRST-RECORD   PIC X VALUE 'Y'.
+           88 WS-IS-FIRST   VALUE 'Y'.
+
+       77 WS-CUR-DATE       PIC 9(8).
+       77 WS-DAY-GAINS      PIC 9(7) VALUE ZEROS.
+       77 WS-DAY-PERTES     PIC 9(7) VALUE ZEROS.
+
+       77 WS-ECHELLE        PIC 9(5) VALUE 1000.
+       77 WS-NB-ETOILES     PIC 9(3) VALUE ZEROS.
+       77 WS-I              PIC 9(3) VALUE ZEROS.
+
+       01 WS-BARRE           PIC X(50).
+
+       PROCEDURE DIVISION.
+       para-principale.
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "AUCUNE DONNEE DE BUDGET A TRACER."
+               GOBACK
+           END-IF.
+
+           DISPLAY "TENDANCE GAINS (G) / PERTES (P) - 1 * = "
+               WS-ECHELLE.
+           DISPLAY SPACES.
+
+           PERFORM para-lire-ledger.
+
+           PERFORM UNTIL WS-EOF
+               IF WS-IS-FIRST
+                   MOVE LEDGER-DATE TO WS-CUR-DATE
+                   MOVE 'N' TO WS-FIRST-RECORD
+               END-IF
+
+               IF LEDGER-DATE NOT = WS-CUR-DATE
+                   PERFORM para-tracer-jour
+                   MOVE LEDGER-DATE TO WS-CUR-DATE
+                   MOVE ZEROS TO WS-DAY-GAINS WS-DAY-PERTES
+               END-IF
+
+               ADD LEDGER-GAINS  TO WS-DAY-GAINS
+               ADD LEDGER-PERTES TO WS-DAY-PERTES
+
+               PERFORM para-lire-ledger
+           END-PERFORM.
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM para-tracer-jour
+           END-IF.
+
+           CLOSE BUDGET-LEDGER.
+           GOBACK.
+
+       para-lire-ledger.
+           READ BUDGET-LEDGER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       para-tracer-jour.
+           DISPLAY WS-CUR-DATE " G " WS-DAY-GAINS.
+           DIVIDE WS-DAY-GAINS BY WS-ECHELLE GIVING WS-NB-ETOILES.
+           PERFORM para-remplir-barre.
+           DISPLAY "         " WS-BARRE.
+
+           DISPLAY WS-CUR-DATE " P " WS-DAY-PERTES.
+           DIVIDE WS-DAY-PERTES BY WS-ECHELLE GIVING WS-NB-ETOILES.
+           PERFORM para-remplir-barre.
+           DISPLAY "         " WS-BARRE.
+
+           DISPLAY SPACES.
+
+       para-remplir-barre.
+           IF WS-NB-ETOILES > 50
+               MOVE 50 TO WS-NB-ETOILES
+           END-IF.
+           MOVE SPACES TO WS-BARRE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-NB-ETOILES
+               MOVE '*' TO WS-BARRE(WS-I:1)
+           END-PERFORM.
