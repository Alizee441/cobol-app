@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul_Budget_Export.
+
+      *****************************************************
+      * Reads BUDGET-LEDGER and writes a comma-delimited,
+      * quoted CSV (date, category, gains, pertes, total)
+      * so the ledger can be FTPed down and opened in a
+      * spreadsheet instead of retyped off plg-resultat.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+           SELECT CSV-EXPORT
+               ASSIGN TO "data/BUDGET.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+
+       FD  CSV-EXPORT.
+       01  CSV-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-LEDGER-STATUS  PIC XX.
+       77 WS-CSV-STATUS     PIC XX.
+       77 WS-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77 WS-NB-LIGNES      PIC 9(6) VALUE ZEROS.
+       77 WS-TOTAL-EDIT     PIC S9(6) SIGN LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+       para-principale.
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "AUCUNE DONNEE DE BUDGET A EXPORTER."
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT CSV-EXPORT.
+
+           PERFORM para-lire-ledger.
+           PERFORM UNTIL WS-EOF
+               PERFORM para-ecrire-ligne-csv
+               PERFORM para-lire-ledger
+           END-PERFORM.
+
+           CLOSE BUDGET-LEDGER.
+           CLOSE CSV-EXPORT.
+
+           DISPLAY "EXPORT CSV TERMINE - LIGNES ECRITES : "
+               WS-NB-LIGNES.
+
+           GOBACK.
+
+       para-lire-ledger.
+           READ BUDGET-LEDGER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       para-ecrire-ligne-csv.
+           MOVE LEDGER-TOTAL TO WS-TOTAL-EDIT.
+
+           MOVE SPACES TO CSV-RECORD.
+           STRING '"' LEDGER-DATE      '",'
+                  '"' LEDGER-CATEGORIE '",'
+                  '"' LEDGER-GAINS     '",'
+                  '"' LEDGER-PERTES    '",'
+                  '"' WS-TOTAL-EDIT    '"'
+               DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+
+           WRITE CSV-RECORD.
+           ADD 1 TO WS-NB-LIGNES.
