@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Verifier_Login.
+
+      *****************************************************
+      * Checks an operator id / PIN pair against
+      * OPERATOR-FILE. CALLed by every program that must
+      * gate its entry screens behind a login.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY OPERSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY OPERFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPER-STATUS  PIC XX.
+       77 WS-EOF-SWITCH   PIC X VALUE 'N'.
+           88 WS-EOF      VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 LK-OPERATEUR    PIC X(8).
+       01 LK-PIN          PIC X(4).
+       01 LK-AUTORISE     PIC X.
+
+       PROCEDURE DIVISION USING LK-OPERATEUR LK-PIN LK-AUTORISE.
+       para-principale.
+           MOVE 'N' TO LK-AUTORISE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+           OPEN INPUT OPERATOR-FILE.
+           IF WS-OPER-STATUS = "00"
+               PERFORM UNTIL WS-EOF OR LK-AUTORISE = 'Y'
+                   READ OPERATOR-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF OPER-ID = LK-OPERATEUR
+                               AND OPER-PIN = LK-PIN
+                               MOVE 'Y' TO LK-AUTORISE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-FILE
+           END-IF.
+
+           GOBACK.
