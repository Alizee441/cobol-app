@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Journal_Audit.
+
+      *****************************************************
+      * Appends one AUDIT-LOG record for a gains/pertes
+      * entry. CALLed from every program that ACCEPTs an
+      * amount so we can trace who keyed it and when.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDLFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-AUDIT-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMME  PIC X(8).
+       01 LK-OPERATEUR  PIC X(8).
+       01 LK-MONTANT    PIC 9(5).
+
+       PROCEDURE DIVISION USING LK-PROGRAMME LK-OPERATEUR LK-MONTANT.
+       para-principale.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-TIME.
+           MOVE LK-PROGRAMME TO AUDIT-PROGRAM.
+           MOVE LK-OPERATEUR TO AUDIT-OPERATOR.
+           MOVE LK-MONTANT TO AUDIT-AMOUNT.
+
+           WRITE AUDIT-RECORD.
+
+           CLOSE AUDIT-LOG.
+
+           GOBACK.
