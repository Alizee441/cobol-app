@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul_Budget_Reconciliation.
+
+      *****************************************************
+      * Sums each day's Mon_Budget_Gains and Mon_Budget_
+      * Pertes ledger entries separately and flags any day
+      * where they disagree with the CALCBUD total posted
+      * for that same day (Calcul_Budget_Complet and its
+      * batch counterpart Calcul_Budget_Lot both count as
+      * CALCBUD-side postings here), since these programs
+      * run independently with no shared file other than
+      * BUDGET-LEDGER to catch drift.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-LEDGER-STATUS  PIC XX.
+       77 WS-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77 WS-FIRST-RECORD   PIC X VALUE 'Y'.
+           88 WS-IS-FIRST   VALUE 'Y'.
+       77 WS-CUR-DATE       PIC 9(8).
+
+       77 WS-JOUR-GAINS     PIC S9(7) VALUE ZEROS.
+       77 WS-JOUR-PERTES    PIC S9(7) VALUE ZEROS.
+       77 WS-JOUR-CALCBUD   PIC S9(7) VALUE ZEROS.
+       77 WS-JOUR-ECART     PIC S9(7) VALUE ZEROS.
+
+       77 WS-NB-ANOMALIES   PIC 9(4) VALUE ZEROS.
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-DATE          PIC 9(8).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WS-D-GAINS         PIC -ZZZ,ZZ9.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WS-D-PERTES        PIC -ZZZ,ZZ9.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WS-D-CALCBUD       PIC -ZZZ,ZZ9.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 WS-D-STATUT        PIC X(9).
+
+       PROCEDURE DIVISION.
+       para-principale.
+           OPEN INPUT BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "AUCUNE DONNEE DE BUDGET A RECONCILIER."
+               GOBACK
+           END-IF.
+
+           DISPLAY "RECONCILIATION QUOTIDIENNE DU BUDGET".
+           DISPLAY "DATE        GAINS      PERTES     CALCBUD    "
+               "STATUT".
+
+           PERFORM para-lire-ledger.
+
+           PERFORM UNTIL WS-EOF
+               IF WS-IS-FIRST
+                   MOVE LEDGER-DATE TO WS-CUR-DATE
+                   MOVE 'N' TO WS-FIRST-RECORD
+               END-IF
+
+               IF LEDGER-DATE NOT = WS-CUR-DATE
+                   PERFORM para-verifier-jour
+                   MOVE LEDGER-DATE TO WS-CUR-DATE
+                   MOVE ZEROS TO WS-JOUR-GAINS WS-JOUR-PERTES
+                       WS-JOUR-CALCBUD
+               END-IF
+
+               EVALUATE LEDGER-PROGRAMME
+                   WHEN 'GAINS'
+                       ADD LEDGER-GAINS TO WS-JOUR-GAINS
+                   WHEN 'PERTES'
+                       ADD LEDGER-PERTES TO WS-JOUR-PERTES
+                   WHEN 'CALCBUD'
+                       ADD LEDGER-GAINS TO WS-JOUR-CALCBUD
+                       SUBTRACT LEDGER-PERTES FROM WS-JOUR-CALCBUD
+                   WHEN 'CALCBLOT'
+                       ADD LEDGER-GAINS TO WS-JOUR-CALCBUD
+                       SUBTRACT LEDGER-PERTES FROM WS-JOUR-CALCBUD
+               END-EVALUATE
+
+               PERFORM para-lire-ledger
+           END-PERFORM.
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM para-verifier-jour
+           END-IF.
+
+           CLOSE BUDGET-LEDGER.
+
+           DISPLAY "RECONCILIATION TERMINEE - ANOMALIES : "
+               WS-NB-ANOMALIES.
+
+           GOBACK.
+
+       para-lire-ledger.
+           READ BUDGET-LEDGER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       para-verifier-jour.
+           COMPUTE WS-JOUR-ECART =
+               WS-JOUR-GAINS - WS-JOUR-PERTES - WS-JOUR-CALCBUD.
+
+           MOVE WS-CUR-DATE     TO WS-D-DATE.
+           MOVE WS-JOUR-GAINS   TO WS-D-GAINS.
+           MOVE WS-JOUR-PERTES  TO WS-D-PERTES.
+           MOVE WS-JOUR-CALCBUD TO WS-D-CALCBUD.
+
+           IF WS-JOUR-ECART = ZERO
+               MOVE 'OK'        TO WS-D-STATUT
+           ELSE
+               MOVE 'ANOMALIE'  TO WS-D-STATUT
+               ADD 1 TO WS-NB-ANOMALIES
+           END-IF.
+
+           DISPLAY WS-DETAIL-LINE.
