@@ -1,53 +1,211 @@
-*exercice 1, aller de 1 a 100 en demandant un chiffre a l'utilisateur,
-*celui-ci doit trouver le chiffre prit au hasard par l'ordi.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-77 seed PIC 9(8) VALUE 0.
-77 nbAleatoire PIC 999 VALUE 0.
-77 nbEntree PIC 999 VALUE 0.
-
-SCREEN SECTION.
-
-1 pla-titre.
-    2 BLANK SCREEN.
-    2 LINE 2 COL 15 VALUE 'Jeu du plus et du moins !'.
-
-1 pla-plus.
-    2 LINE 4 COL 5 VALUE 'C''est plus !'.
-
-1 pla-moins.
-    2 LINE 4 COL 5 VALUE 'C''est moins'.
-
-1 pla-trouve.
-    2 LINE 4 COL 5 VALUE 'Bravo ! Vous avez trouve !'.
-
-1 pls-nb.
-    2 LINE 6 COL 5 VALUE 'Veuillez entrer un nombre : '.
-    2 PIC zzz TO nbEntree.
-
-PROCEDURE DIVISION.
-
-INITIALIZE nbEntree.
-MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
-
-DISPLAY pla-titre.
-
-COMPUTE nbAleatoire = (seed * 12345678 MOD 100) + 1.
-
-PERFORM UNTIL nbEntree = nbAleatoire
-    DISPLAY pls-nb
-    ACCEPT nbEntree
-
-    IF nbEntree > nbAleatoire THEN
-        DISPLAY pla-moins
-    ELSE
-        DISPLAY pla-plus
-    END-IF
-END-PERFORM.
-
-DISPLAY pla-trouve.
-
-STOP RUN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tp1.
+
+      *****************************************************
+      * exercice 1, aller de 1 a 100 en demandant un chiffre
+      * a l'utilisateur, celui-ci doit trouver le chiffre
+      * prit au hasard par l'ordi.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE
+               ASSIGN TO "data/TP1SCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+       01  SCORE-RECORD.
+           05  SCORE-JOUEUR         PIC X(8).
+           05  SCORE-ESSAIS         PIC 99.
+           05  SCORE-DATE           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       77 seed PIC 9(8) VALUE 0.
+       77 nbAleatoire PIC 999 VALUE 0.
+       77 nbEntree PIC 999 VALUE 0.
+
+       77 difficulte PIC X(1) VALUE 'M'.
+           88 WS-FACILE    VALUE 'F'.
+           88 WS-MOYEN     VALUE 'M'.
+           88 WS-DIFFICILE VALUE 'D'.
+       77 WS-ETENDUE      PIC 999 VALUE 100.
+       77 WS-ESSAIS-MAX   PIC 99 VALUE 10.
+       77 WS-ESSAIS       PIC 99 VALUE 0.
+       77 WS-PERDU        PIC X VALUE 'N'.
+           88 WS-A-PERDU  VALUE 'Y'.
+
+       77 joueur           PIC X(8) VALUE SPACES.
+       77 WS-SCORE-STATUS  PIC XX.
+       77 WS-TOP-EOF       PIC X VALUE 'N'.
+           88 WS-TOP-EOF-Y  VALUE 'Y'.
+       77 WS-NB-SCORES     PIC 9 VALUE 0.
+       77 WS-I             PIC 9.
+       77 WS-J             PIC 9.
+
+       01 WS-TOP-TABLE.
+           05 WS-TOP-ENTRY OCCURS 5 TIMES.
+               10 WS-TOP-JOUEUR     PIC X(8).
+               10 WS-TOP-ESSAIS     PIC 99.
+       01 WS-TOP-SWAP           PIC X(10).
+
+       SCREEN SECTION.
+
+       1 pla-titre.
+           2 BLANK SCREEN.
+           2 LINE 2 COL 15 VALUE 'Jeu du plus et du moins !'.
+
+       1 pla-joueur.
+           2 LINE 3 COL 5 VALUE 'Votre nom (8 caracteres max) ? '.
+           2 PIC X(8) TO joueur REQUIRED.
+
+       1 pla-difficulte.
+           2 LINE 3 COL 5 VALUE
+               'Difficulte (F=Facile/M=Moyen/D=Difficile) ? '.
+           2 PIC X(1) TO difficulte REQUIRED.
+
+       1 pla-plus.
+           2 LINE 4 COL 5 VALUE 'C''est plus !'.
+
+       1 pla-moins.
+           2 LINE 4 COL 5 VALUE 'C''est moins'.
+
+       1 pla-trouve.
+           2 LINE 4 COL 5 VALUE 'Bravo ! Vous avez trouve !'.
+
+       1 pla-perdu.
+           2 LINE 4 COL 5 VALUE 'Perdu ! Le nombre etait :'.
+           2 LINE 4 COL 32 PIC zzz FROM nbAleatoire.
+
+       1 pls-nb.
+           2 LINE 6 COL 5 VALUE 'Veuillez entrer un nombre : '.
+           2 PIC zzz TO nbEntree.
+
+       PROCEDURE DIVISION.
+
+       para-principale.
+           INITIALIZE nbEntree.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
+
+           DISPLAY pla-titre.
+           DISPLAY pla-joueur.
+           ACCEPT pla-joueur.
+           DISPLAY pla-difficulte.
+           ACCEPT pla-difficulte.
+
+           PERFORM para-regler-difficulte.
+
+           COMPUTE nbAleatoire =
+               FUNCTION MOD(seed * 12345678, WS-ETENDUE) + 1.
+
+           PERFORM UNTIL nbEntree = nbAleatoire OR WS-A-PERDU
+               DISPLAY pls-nb
+               ACCEPT pls-nb
+               ADD 1 TO WS-ESSAIS
+
+               IF nbEntree = nbAleatoire
+                   CONTINUE
+               ELSE
+                   IF nbEntree > nbAleatoire THEN
+                       DISPLAY pla-moins
+                   ELSE
+                       DISPLAY pla-plus
+                   END-IF
+                   IF WS-ESSAIS >= WS-ESSAIS-MAX
+                       MOVE 'Y' TO WS-PERDU
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-A-PERDU
+               DISPLAY pla-perdu
+           ELSE
+               DISPLAY pla-trouve
+           END-IF.
+           PERFORM para-enregistrer-score.
+
+           PERFORM para-afficher-scores.
+
+           STOP RUN.
+
+       para-regler-difficulte.
+           EVALUATE TRUE
+               WHEN WS-FACILE
+                   MOVE 50  TO WS-ETENDUE
+                   MOVE 10  TO WS-ESSAIS-MAX
+               WHEN WS-DIFFICILE
+                   MOVE 200 TO WS-ETENDUE
+                   MOVE 5   TO WS-ESSAIS-MAX
+               WHEN OTHER
+                   MOVE 100 TO WS-ETENDUE
+                   MOVE 7   TO WS-ESSAIS-MAX
+           END-EVALUATE.
+
+       para-enregistrer-score.
+           OPEN EXTEND SCORE-FILE.
+           IF WS-SCORE-STATUS = "05" OR WS-SCORE-STATUS = "35"
+               OPEN OUTPUT SCORE-FILE
+           END-IF.
+
+           MOVE joueur      TO SCORE-JOUEUR.
+           MOVE WS-ESSAIS   TO SCORE-ESSAIS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SCORE-DATE.
+
+           WRITE SCORE-RECORD.
+
+           CLOSE SCORE-FILE.
+
+       para-afficher-scores.
+           MOVE ZEROS TO WS-NB-SCORES.
+           MOVE 'N' TO WS-TOP-EOF.
+
+           OPEN INPUT SCORE-FILE.
+           IF WS-SCORE-STATUS = "00"
+               PERFORM UNTIL WS-TOP-EOF-Y
+                   READ SCORE-FILE
+                       AT END MOVE 'Y' TO WS-TOP-EOF
+                       NOT AT END PERFORM para-inserer-score
+                   END-READ
+               END-PERFORM
+               CLOSE SCORE-FILE
+
+               DISPLAY "MEILLEURS SCORES (MOINS D'ESSAIS) :"
+               PERFORM VARYING WS-I FROM 1 BY 1
+                           UNTIL WS-I > WS-NB-SCORES
+                   DISPLAY WS-TOP-JOUEUR(WS-I) " - "
+                       WS-TOP-ESSAIS(WS-I) " ESSAIS"
+               END-PERFORM
+           END-IF.
+
+       para-inserer-score.
+           IF WS-NB-SCORES < 5
+               ADD 1 TO WS-NB-SCORES
+               MOVE SCORE-JOUEUR TO WS-TOP-JOUEUR(WS-NB-SCORES)
+               MOVE SCORE-ESSAIS TO WS-TOP-ESSAIS(WS-NB-SCORES)
+               PERFORM para-trier-scores
+           ELSE
+               IF SCORE-ESSAIS < WS-TOP-ESSAIS(5)
+                   MOVE SCORE-JOUEUR TO WS-TOP-JOUEUR(5)
+                   MOVE SCORE-ESSAIS TO WS-TOP-ESSAIS(5)
+                   PERFORM para-trier-scores
+               END-IF
+           END-IF.
+
+       para-trier-scores.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-NB-SCORES - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                           UNTIL WS-J > WS-NB-SCORES - WS-I
+                   IF WS-TOP-ESSAIS(WS-J) > WS-TOP-ESSAIS(WS-J + 1)
+                       MOVE WS-TOP-ENTRY(WS-J)     TO WS-TOP-SWAP
+                       MOVE WS-TOP-ENTRY(WS-J + 1)
+                           TO WS-TOP-ENTRY(WS-J)
+                       MOVE WS-TOP-SWAP
+                           TO WS-TOP-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
