@@ -0,0 +1,9 @@
+      *****************************************************
+      * AUDIT-LOG file control entry.
+      * Append-only trail of every gains/pertes entry keyed
+      * by who typed it and when.
+      *****************************************************
+           SELECT AUDIT-LOG
+               ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
