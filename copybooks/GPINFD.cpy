@@ -0,0 +1,7 @@
+      *****************************************************
+      * Batch gains/pertes input record layout.
+      *****************************************************
+       FD  GAINS-PERTES-IN.
+       01  GP-RECORD-IN.
+           05  GP-GAINS             PIC 9(5).
+           05  GP-PERTES            PIC 9(5).
