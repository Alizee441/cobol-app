@@ -0,0 +1,9 @@
+      *****************************************************
+      * Year-archive file: closed months' ledger records
+      * get copied here by the month-end closing job before
+      * BUDGET-LEDGER is purged for the new month.
+      *****************************************************
+           SELECT YEAR-LEDGER
+               ASSIGN TO "data/BUDGYEAR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEAR-STATUS.
