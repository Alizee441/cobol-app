@@ -0,0 +1,12 @@
+       FD  YEAR-LEDGER.
+       01  YEAR-RECORD.
+           05  YEAR-DATE                PIC 9(8).
+           05  YEAR-TIME                PIC 9(6).
+           05  YEAR-CURRENCY            PIC X(3).
+           05  YEAR-GAINS               PIC 9(5).
+           05  YEAR-PERTES              PIC 9(5).
+           05  YEAR-TOTAL               PIC S9(6).
+           05  YEAR-OPERATEUR           PIC X(8).
+           05  YEAR-PROGRAMME           PIC X(8).
+           05  YEAR-CATEGORIE           PIC X(4).
+           05  YEAR-RAISON              PIC X(6).
