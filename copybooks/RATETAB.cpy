@@ -0,0 +1,15 @@
+      *****************************************************
+      * Currency conversion rate table (base currency EUR).
+      * Shared by every budget program that needs to convert
+      * an entered amount to the EUR equivalent.
+      *****************************************************
+       01  WS-RATE-TABLE-DATA.
+           05 FILLER PIC X(8) VALUE 'EUR10000'.
+           05 FILLER PIC X(8) VALUE 'USD09200'.
+
+       01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-DATA.
+           05 WS-RATE-ENTRY OCCURS 2 TIMES.
+               10 WS-RATE-CCY      PIC X(3).
+               10 WS-RATE-VALUE    PIC 9V9(4).
+
+       77  WS-RATE-IDX             PIC 9(1).
