@@ -0,0 +1,4 @@
+       FD  BUDGET-PARM.
+       01  PARM-RECORD.
+           05  PARM-SEUIL-ALERTE    PIC S9(6) SIGN LEADING SEPARATE.
+           05  PARM-LIMITE-JOUR     PIC 9(5).
