@@ -0,0 +1,10 @@
+      *****************************************************
+      * AUDIT-LOG record layout.
+      *****************************************************
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE           PIC 9(8).
+           05  AUDIT-TIME           PIC 9(6).
+           05  AUDIT-PROGRAM        PIC X(8).
+           05  AUDIT-OPERATOR       PIC X(8).
+           05  AUDIT-AMOUNT         PIC 9(5).
