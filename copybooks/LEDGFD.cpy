@@ -0,0 +1,17 @@
+      *****************************************************
+      * BUDGET-LEDGER record layout.
+      * One record per posted gains/pertes entry.
+      *****************************************************
+       FD  BUDGET-LEDGER.
+       01  LEDGER-RECORD.
+           05  LEDGER-KEY.
+               10  LEDGER-DATE          PIC 9(8).
+               10  LEDGER-TIME          PIC 9(6).
+           05  LEDGER-CURRENCY          PIC X(3).
+           05  LEDGER-GAINS             PIC 9(5).
+           05  LEDGER-PERTES            PIC 9(5).
+           05  LEDGER-TOTAL             PIC S9(6).
+           05  LEDGER-OPERATEUR         PIC X(8).
+           05  LEDGER-PROGRAMME         PIC X(8).
+           05  LEDGER-CATEGORIE         PIC X(4).
+           05  LEDGER-RAISON             PIC X(6).
