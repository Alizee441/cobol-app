@@ -0,0 +1,6 @@
+       FD  OPER-SOLDE-FILE.
+       01  OPSOL-RECORD.
+           05  OPSOL-OPERATEUR          PIC X(8).
+           05  OPSOL-PROGRAMME          PIC X(8).
+           05  OPSOL-GAINS              PIC 9(7).
+           05  OPSOL-PERTES             PIC 9(7).
