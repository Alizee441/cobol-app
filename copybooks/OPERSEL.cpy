@@ -0,0 +1,8 @@
+      *****************************************************
+      * Operator id / PIN file used to gate access to the
+      * budget entry screens (login check).
+      *****************************************************
+           SELECT OPERATOR-FILE
+               ASSIGN TO "data/OPERATOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
