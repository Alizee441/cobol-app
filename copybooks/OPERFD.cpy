@@ -0,0 +1,4 @@
+       FD  OPERATOR-FILE.
+       01  OPERATOR-RECORD.
+           05  OPER-ID              PIC X(8).
+           05  OPER-PIN             PIC X(4).
