@@ -0,0 +1,10 @@
+      *****************************************************
+      * BUDGET-PARM: configurable thresholds read at
+      * startup by every program that needs to compare an
+      * entry against a limit (overspend alert, daily
+      * spend ceiling).
+      *****************************************************
+           SELECT BUDGET-PARM
+               ASSIGN TO "data/BUDGPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
