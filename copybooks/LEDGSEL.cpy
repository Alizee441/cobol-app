@@ -0,0 +1,22 @@
+      *****************************************************
+      * BUDGET-LEDGER file control entry.
+      * Shared by every program that opens the ledger file
+      * so the ASSIGN/ORGANIZATION/KEY stay in one place.
+      *
+      * ASSIGN is a literal filesystem path rather than a
+      * DD-name like GPIN/GPCKPT/BUDLEDG because every
+      * consumer except Calcul_Budget_Lot opens this file
+      * interactively off the local filesystem, and they
+      * outnumber the one batch consumer. Under BUDGBAT.jcl,
+      * Calcul_Budget_Lot's BUDLEDG DD is therefore not what
+      * actually gets opened on a real mainframe; wiring this
+      * copybook to the DD name instead would need an
+      * environment-variable shim for every interactive
+      * caller, which isn't worth it for a single batch job.
+      *****************************************************
+           SELECT BUDGET-LEDGER
+               ASSIGN TO "data/BUDLEDG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEDGER-KEY
+               FILE STATUS IS WS-LEDGER-STATUS.
