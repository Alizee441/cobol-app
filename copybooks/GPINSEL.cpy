@@ -0,0 +1,8 @@
+      *****************************************************
+      * Batch gains/pertes input file control entry.
+      * One record per paper slip queued up for posting.
+      *****************************************************
+           SELECT GAINS-PERTES-IN
+               ASSIGN TO "GPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GPIN-STATUS.
