@@ -0,0 +1,12 @@
+      *****************************************************
+      * OPER-SOLDE-FILE: per-operator/per-program carried
+      * balance, rolled forward by Calcul_Budget_Cloture at
+      * each month-end close and read by Mon_Budget_Gains/
+      * Mon_Budget_Pertes so req 014's running balance keeps
+      * compounding across closings instead of resetting to
+      * zero when BUDGET-LEDGER is purged.
+      *****************************************************
+           SELECT OPER-SOLDE-FILE
+               ASSIGN TO "data/OPERSOLDE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPSOL-STATUS.
