@@ -1,40 +1,254 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calcul_Budget_Complet.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LEDGSEL.
+           COPY PARMSEL.
+           SELECT BUDGET-SOLDE
+               ASSIGN TO "data/BUDGSOLDE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOLDE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY LEDGFD.
+           COPY PARMFD.
+
+       FD  BUDGET-SOLDE.
+       01  SOLDE-RECORD.
+           05  SOLDE-OUVERTURE      PIC S9(6) SIGN LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
+           COPY RATETAB.
+
        77 gains PIC 9(5) VALUE ZEROS.
        77 pertes PIC 9(5) VALUE ZEROS.
+       77 devise-gains PIC X(3) VALUE 'EUR'.
+       77 devise-pertes PIC X(3) VALUE 'EUR'.
+       77 WS-GAINS-EUR PIC 9(7) VALUE ZEROS.
+       77 WS-PERTES-EUR PIC 9(7) VALUE ZEROS.
        77 total PIC S9(6) SIGN LEADING SEPARATE.
+       77 WS-LEDGER-STATUS PIC XX.
+       77 WS-PARM-STATUS PIC XX.
+       77 WS-SOLDE-STATUS PIC XX.
+       77 WS-SOLDE-OUVERTURE PIC S9(6) SIGN LEADING SEPARATE
+           VALUE ZEROS.
+       77 WS-TODAY PIC 9(8).
+       77 WS-TIME PIC 9(6).
+       77 WS-DEPASSEMENT PIC X VALUE 'N'.
+           88 WS-TOTAL-DEPASSE VALUE 'Y'.
+       77 WS-SEUIL-ALERTE PIC S9(6) SIGN LEADING SEPARATE VALUE -001000.
+       77 WS-LIMITE-JOUR PIC 9(5) VALUE 99999.
+       77 WS-RAISON PIC X(6) VALUE SPACES.
+           88 WS-RAISON-VALIDE VALUE 'EMRG  ' 'TRAVEL'
+               'MEDIC ' 'AUTRE '.
+       77 WS-TAUX-EPARGNE PIC S999V99.
+       77 WS-OPERATEUR PIC X(8) VALUE SPACES.
+       77 WS-PROGRAMME PIC X(8) VALUE 'CALCBUD'.
+       77 WS-PIN PIC X(4) VALUE SPACES.
+       77 WS-AUTORISE PIC X VALUE 'N'.
+           88 WS-CONNECTE VALUE 'Y'.
 
        SCREEN SECTION.
        1 plg-titre.
            2 BLANK SCREEN.
            2 LINE 2 COL 15 VALUE 'Calcul du Budget :'.
 
+       1 plg-operateur.
+           2 LINE 3 COL 3 VALUE 'Identifiant operateur ?'.
+           2 PIC X(8) TO WS-OPERATEUR REQUIRED.
+           2 LINE 3 COL 40 VALUE 'PIN ?'.
+           2 PIC X(4) TO WS-PIN REQUIRED.
+
+       1 plg-login-refuse.
+           2 LINE 3 COL 46 VALUE 'IDENTIFIANT OU PIN INCORRECT'.
+
        1 plg-gains.
            2 LINE 4 COL 3 VALUE 'Quel est le montant de vos gains ?'.
            2 PIC 9(5) TO gains REQUIRED.
+           2 LINE 5 COL 3 VALUE 'Devise des gains (EUR/USD) ?'.
+           2 PIC X(3) TO devise-gains REQUIRED.
 
        1 plg-pertes.
            2 LINE 6 COL 3 VALUE 'Quel est le montant de vos pertes ?'.
            2 PIC 9(5) TO pertes REQUIRED.
+           2 LINE 7 COL 3 VALUE 'Devise des pertes (EUR/USD) ?'.
+           2 PIC X(3) TO devise-pertes REQUIRED.
+
+       1 plg-raison.
+           2 LINE 7 COL 3 VALUE 'Depense hors limite - code motif ?'.
+           2 LINE 7 COL 40 VALUE '(EMRG/TRAVEL/MEDIC/AUTRE)'.
+           2 LINE 7 COL 67 PIC X(6) TO WS-RAISON REQUIRED.
+
+       1 plg-raison-invalide.
+           2 LINE 8 COL 3 VALUE 'CODE MOTIF INCONNU - RESSAISIR.'.
 
        1 plg-resultat.
-           2 LINE 8 COL 8 VALUE 'Votre budget total est :'.
-           2 LINE 8 COL 30 PIC S9(6) FROM total.
+           2 LINE 9 COL 8 VALUE 'Votre budget total (EUR) est :'.
+           2 LINE 9 COL 40 PIC S9(6) FROM total.
+           2 LINE 10 COL 8 VALUE 'Taux d''epargne :'.
+           2 LINE 10 COL 26 PIC -999.99 FROM WS-TAUX-EPARGNE.
+           2 LINE 10 COL 34 VALUE '%'.
+
+       1 plg-depassement.
+           2 LINE 9 COL 8 VALUE 'ERREUR : total hors limites !'.
+
+       1 plg-alerte.
+           2 LINE 9 COL 8 VALUE 'ALERTE DECOUVERT ! Total :'.
+           2 LINE 9 COL 36 PIC S9(6) FROM total.
 
        PROCEDURE DIVISION.
+       para-principale.
            DISPLAY plg-titre.
-           
+
+           PERFORM para-lire-parametres.
+           PERFORM para-lire-solde-ouverture.
+
+           PERFORM UNTIL WS-CONNECTE
+               DISPLAY plg-operateur
+               ACCEPT plg-operateur
+               CALL 'Verifier_Login' USING WS-OPERATEUR WS-PIN
+                   WS-AUTORISE
+               IF NOT WS-CONNECTE
+                   DISPLAY plg-login-refuse
+               END-IF
+           END-PERFORM.
+
            DISPLAY plg-gains.
            ACCEPT plg-gains.
 
            DISPLAY plg-pertes.
            ACCEPT plg-pertes.
 
-           COMPUTE total = gains - pertes.
+           CALL 'Journal_Audit' USING WS-PROGRAMME WS-OPERATEUR gains.
+           CALL 'Journal_Audit' USING WS-PROGRAMME WS-OPERATEUR pertes.
+
+           PERFORM para-convertir-devises.
+
+           MOVE SPACES TO WS-RAISON.
+           IF WS-PERTES-EUR > WS-LIMITE-JOUR
+               PERFORM UNTIL WS-RAISON-VALIDE
+                   DISPLAY plg-raison
+                   ACCEPT plg-raison
+                   IF NOT WS-RAISON-VALIDE
+                       DISPLAY plg-raison-invalide
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           COMPUTE total =
+                   WS-SOLDE-OUVERTURE + WS-GAINS-EUR - WS-PERTES-EUR
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-DEPASSEMENT
+           END-COMPUTE.
+
+           IF WS-TOTAL-DEPASSE
+               DISPLAY plg-depassement
+           ELSE
+               CALL 'myprog' USING WS-GAINS-EUR WS-PERTES-EUR
+                   WS-TAUX-EPARGNE
+               IF total < WS-SEUIL-ALERTE
+                   DISPLAY plg-alerte
+               ELSE
+                   DISPLAY plg-resultat
+               END-IF
+               PERFORM para-ecrire-ledger
+               PERFORM para-ecrire-solde-ouverture
+           END-IF.
+
+           STOP RUN.
+
+       para-lire-parametres.
+           OPEN INPUT BUDGET-PARM.
+           IF WS-PARM-STATUS = "00"
+               READ BUDGET-PARM
+                   NOT AT END
+                       MOVE PARM-SEUIL-ALERTE TO WS-SEUIL-ALERTE
+                       MOVE PARM-LIMITE-JOUR  TO WS-LIMITE-JOUR
+               END-READ
+               CLOSE BUDGET-PARM
+           END-IF.
+
+       para-lire-solde-ouverture.
+           OPEN INPUT BUDGET-SOLDE.
+           IF WS-SOLDE-STATUS = "00"
+               READ BUDGET-SOLDE
+                   NOT AT END MOVE SOLDE-OUVERTURE TO WS-SOLDE-OUVERTURE
+               END-READ
+               CLOSE BUDGET-SOLDE
+           END-IF.
+
+      * BUDGET-SOLDE is Calcul_Budget_Cloture's month-end
+      * roll-forward file, but a run of this program is also
+      * a valid "opening balance" for the NEXT run within the
+      * same month - without rewriting it here, a second run
+      * on the same day/month would re-read the same stale
+      * balance the last closing left behind instead of
+      * compounding on top of what this run just posted.
+       para-ecrire-solde-ouverture.
+           OPEN OUTPUT BUDGET-SOLDE.
+           MOVE total TO SOLDE-OUVERTURE.
+           WRITE SOLDE-RECORD.
+           CLOSE BUDGET-SOLDE.
+
+       para-convertir-devises.
+           MOVE 1 TO WS-RATE-IDX.
+           PERFORM UNTIL WS-RATE-IDX > 2
+                       OR WS-RATE-CCY(WS-RATE-IDX) = devise-gains
+               ADD 1 TO WS-RATE-IDX
+           END-PERFORM.
+           IF WS-RATE-IDX > 2
+               MOVE gains TO WS-GAINS-EUR
+           ELSE
+               COMPUTE WS-GAINS-EUR ROUNDED =
+                   gains * WS-RATE-VALUE(WS-RATE-IDX)
+           END-IF.
+
+           MOVE 1 TO WS-RATE-IDX.
+           PERFORM UNTIL WS-RATE-IDX > 2
+                       OR WS-RATE-CCY(WS-RATE-IDX) = devise-pertes
+               ADD 1 TO WS-RATE-IDX
+           END-PERFORM.
+           IF WS-RATE-IDX > 2
+               MOVE pertes TO WS-PERTES-EUR
+           ELSE
+               COMPUTE WS-PERTES-EUR ROUNDED =
+                   pertes * WS-RATE-VALUE(WS-RATE-IDX)
+           END-IF.
+
+       para-ecrire-ledger.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME.
+
+           OPEN I-O BUDGET-LEDGER.
+           IF WS-LEDGER-STATUS = "35"
+               CLOSE BUDGET-LEDGER
+               OPEN OUTPUT BUDGET-LEDGER
+               CLOSE BUDGET-LEDGER
+               OPEN I-O BUDGET-LEDGER
+           END-IF.
+
+           MOVE WS-TODAY TO LEDGER-DATE.
+           MOVE WS-TIME TO LEDGER-TIME.
+           MOVE 'EUR' TO LEDGER-CURRENCY.
+           MOVE WS-GAINS-EUR TO LEDGER-GAINS.
+           MOVE WS-PERTES-EUR TO LEDGER-PERTES.
+           MOVE total TO LEDGER-TOTAL.
+           MOVE WS-OPERATEUR TO LEDGER-OPERATEUR.
+           MOVE WS-PROGRAMME TO LEDGER-PROGRAMME.
+           MOVE SPACES TO LEDGER-CATEGORIE.
+           MOVE WS-RAISON TO LEDGER-RAISON.
 
-           DISPLAY plg-resultat.
+      * LEDGER-KEY is DATE+TIME to the second; two postings in
+      * the same second collide on the key and WRITE fails with
+      * status 22 instead of silently overwriting. Bump the time
+      * and retry rather than lose the entry.
+           PERFORM UNTIL WS-LEDGER-STATUS NOT = "22"
+               WRITE LEDGER-RECORD
+                   INVALID KEY ADD 1 TO LEDGER-TIME
+               END-WRITE
+           END-PERFORM.
 
-       STOP RUN.
+           CLOSE BUDGET-LEDGER.
